@@ -0,0 +1,90 @@
+      ******************************************************************
+      * INVENTORY-LIST.COB - Full stock status listing.
+      *   Companion to INVENTORY-ISAM: opens the same STOCK-FILE for
+      *   SEQUENTIAL access (instead of random READ by SKU) and prints
+      *   every record in key order with a grand total quantity, for
+      *   full physical-inventory reconciliation.
+      *
+      * Compile: cobc -x -o inventory-list inventory-list.cob
+      * Run:     ./inventory-list
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-LIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN TO "STOCK.IDX"
+               ORGANIZATION  IS INDEXED
+               ACCESS MODE   IS SEQUENTIAL
+               RECORD KEY    IS SK-SKU
+               FILE STATUS   IS WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE.
+       01  STOCK-RECORD.
+           05  SK-SKU          PIC X(08).
+           05  SK-DESC         PIC X(30).
+           05  SK-QTY          PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS           PIC XX    VALUE "00".
+       01  WS-EOF-SW           PIC X     VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+       01  WS-COUNT            PIC 9(04) VALUE 0.
+       01  WS-GRAND-TOTAL      PIC 9(07) VALUE 0.
+
+       01  LISTING-LINE.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  LL-SKU          PIC X(08).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  LL-DESC         PIC X(30).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  LL-QTY          PIC ZZZ,ZZ9.
+
+       01  LISTING-TOTAL.
+           05  FILLER          PIC X(24) VALUE "  GRAND TOTAL QTY   : ".
+           05  LT-TOTAL        PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "=== STOCK STATUS LISTING ===".
+
+           OPEN INPUT STOCK-FILE.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "ERROR opening STOCK-FILE: " WS-STATUS
+               STOP RUN
+           END-IF.
+
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "  SKU       DESCRIPTION                     QTY".
+           DISPLAY "--------------------------------------------------".
+
+           PERFORM READ-STOCK.
+           PERFORM LIST-RECORD UNTIL WS-EOF.
+
+           DISPLAY "--------------------------------------------------".
+           MOVE WS-GRAND-TOTAL TO LT-TOTAL.
+           DISPLAY LISTING-TOTAL.
+           DISPLAY "  SKUs LISTED        : " WS-COUNT.
+
+           CLOSE STOCK-FILE.
+           STOP RUN.
+
+       READ-STOCK.
+           READ STOCK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       LIST-RECORD.
+           MOVE SK-SKU  TO LL-SKU.
+           MOVE SK-DESC TO LL-DESC.
+           MOVE SK-QTY  TO LL-QTY.
+           DISPLAY LISTING-LINE.
+
+           ADD SK-QTY TO WS-GRAND-TOTAL.
+           ADD 1      TO WS-COUNT.
+
+           PERFORM READ-STOCK.
