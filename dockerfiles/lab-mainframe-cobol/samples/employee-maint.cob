@@ -0,0 +1,260 @@
+      ******************************************************************
+      * EMPLOYEE-MAINT.COB - Employee master maintenance.
+      *   Companion to PAYROLL: applies add/change/delete transactions
+      *   to the indexed EMPLOYEE-MASTER file (keyed on EMP-ID) so HR
+      *   can onboard or update staff without anyone hand-editing
+      *   LOAD-EMPLOYEES and recompiling PAYROLL.
+      *
+      *   Transactions are read from EMPTRAN.DAT (one per line, code
+      *   A/C/D).  Any transaction that fails validation - bad code,
+      *   blank name, zero hours/rate, duplicate add, or a change/
+      *   delete against an EMP-ID that doesn't exist - is rejected to
+      *   MAINTRPT.DAT instead of being applied.
+      *
+      * Compile: cobc -x -o employee-maint employee-maint.cob
+      * Run:     ./employee-maint
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.IDX"
+               ORGANIZATION  IS INDEXED
+               ACCESS MODE   IS RANDOM
+               RECORD KEY    IS EMP-ID
+               FILE STATUS   IS WS-EMP-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "EMPTRAN.DAT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-TRAN-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "MAINTRPT.DAT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID     PIC 9(05).
+           05  EMP-NAME   PIC X(20).
+           05  EMP-HOURS  PIC 9(03).
+           05  EMP-RATE   PIC 9(03)V99.
+           05  EMP-DED-COUNT  PIC 9(01).
+           05  EMP-DED-ENTRY OCCURS 5 TIMES INDEXED BY DED-IDX.
+               10  EMP-DED-CODE   PIC X(02).
+               10  EMP-DED-AMT    PIC 9(05)V99.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TR-CODE        PIC X(01).
+           05  TR-EMP-ID      PIC 9(05).
+           05  TR-NAME        PIC X(20).
+           05  TR-HOURS       PIC 9(03).
+           05  TR-RATE        PIC 9(03)V99.
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RECORD.
+           05  EX-EMP-ID       PIC 9(05).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  EX-CODE         PIC X(01).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  EX-REASON       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS       PIC XX    VALUE "00".
+       01  WS-TRAN-STATUS      PIC XX    VALUE "00".
+       01  WS-EXCEPT-STATUS    PIC XX    VALUE "00".
+       01  WS-EOF-SW           PIC X     VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+       01  WS-REJECT-SW        PIC X     VALUE "N".
+           88  WS-REJECTED               VALUE "Y".
+       01  WS-REASON           PIC X(30).
+       01  WS-ADD-COUNT        PIC 9(04) VALUE 0.
+       01  WS-CHANGE-COUNT     PIC 9(04) VALUE 0.
+       01  WS-DELETE-COUNT     PIC 9(04) VALUE 0.
+       01  WS-REJECT-COUNT     PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "=== EMPLOYEE MASTER MAINTENANCE ===".
+
+           PERFORM OPEN-EMPLOYEE-MASTER.
+           PERFORM OPEN-TRANSACTION-FILE.
+           OPEN OUTPUT EXCEPTION-RPT.
+           IF WS-EXCEPT-STATUS NOT = "00"
+               DISPLAY "ERROR opening EXCEPTION-RPT: " WS-EXCEPT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-TRANSACTION.
+           PERFORM APPLY-TRANSACTION UNTIL WS-EOF.
+
+           DISPLAY "ADDED   : " WS-ADD-COUNT.
+           DISPLAY "CHANGED : " WS-CHANGE-COUNT.
+           DISPLAY "DELETED : " WS-DELETE-COUNT.
+           DISPLAY "REJECTED: " WS-REJECT-COUNT.
+
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE TRANSACTION-FILE.
+           CLOSE EXCEPTION-RPT.
+           STOP RUN.
+
+       OPEN-EMPLOYEE-MASTER.
+      *    EMPLOYEE-MASTER may already exist from a prior PAYROLL run;
+      *    if not, start with an empty master - transactions, not a
+      *    hardcoded seed, are how this program populates the roster.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERROR opening EMPLOYEE-MASTER: " WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+
+       OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRAN-STATUS = "35"
+               PERFORM LOAD-TRANSACTIONS
+               OPEN INPUT TRANSACTION-FILE
+           END-IF.
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "ERROR opening TRANSACTION-FILE: " WS-TRAN-STATUS
+               STOP RUN
+           END-IF.
+
+       LOAD-TRANSACTIONS.
+      *    One-time seed of EMPTRAN.DAT with a starter batch so the
+      *    demo runs standalone.  Real HR transactions are dropped
+      *    into EMPTRAN.DAT between runs, not written here.
+           OPEN OUTPUT TRANSACTION-FILE.
+           MOVE "A"              TO TR-CODE.
+           MOVE 10006             TO TR-EMP-ID.
+           MOVE "FRANK FISHER"    TO TR-NAME.
+           MOVE 40                TO TR-HOURS.
+           MOVE 22.50              TO TR-RATE.
+           WRITE TRANSACTION-RECORD.
+
+           MOVE "C"              TO TR-CODE.
+           MOVE 10002             TO TR-EMP-ID.
+           MOVE "BOB BROWN"       TO TR-NAME.
+           MOVE 48                TO TR-HOURS.
+           MOVE 19.25              TO TR-RATE.
+           WRITE TRANSACTION-RECORD.
+
+           MOVE "D"              TO TR-CODE.
+           MOVE 10004             TO TR-EMP-ID.
+           MOVE SPACES             TO TR-NAME.
+           MOVE 0                  TO TR-HOURS.
+           MOVE 0                  TO TR-RATE.
+           WRITE TRANSACTION-RECORD.
+
+      *    EMP-ID 99999 does not exist - demonstrates the reject path.
+           MOVE "C"              TO TR-CODE.
+           MOVE 99999              TO TR-EMP-ID.
+           MOVE "NOBODY HOME"      TO TR-NAME.
+           MOVE 40                 TO TR-HOURS.
+           MOVE 10.00               TO TR-RATE.
+           WRITE TRANSACTION-RECORD.
+
+           CLOSE TRANSACTION-FILE.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       APPLY-TRANSACTION.
+           EVALUATE TR-CODE
+               WHEN "A"
+                   PERFORM ADD-EMPLOYEE
+               WHEN "C"
+                   PERFORM CHANGE-EMPLOYEE
+               WHEN "D"
+                   PERFORM DELETE-EMPLOYEE
+               WHEN OTHER
+                   MOVE "UNKNOWN TRANSACTION CODE" TO WS-REASON
+                   PERFORM REJECT-TRANSACTION
+           END-EVALUATE.
+           PERFORM READ-TRANSACTION.
+
+       ADD-EMPLOYEE.
+           PERFORM VALIDATE-ADD-FIELDS.
+           IF WS-REJECTED
+               PERFORM REJECT-TRANSACTION
+           ELSE
+               MOVE TR-EMP-ID TO EMP-ID
+               MOVE TR-NAME   TO EMP-NAME
+               MOVE TR-HOURS  TO EMP-HOURS
+               MOVE TR-RATE   TO EMP-RATE
+               MOVE 0         TO EMP-DED-COUNT
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE "DUPLICATE EMP-ID" TO WS-REASON
+                       PERFORM REJECT-TRANSACTION
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+               END-WRITE
+           END-IF.
+
+       VALIDATE-ADD-FIELDS.
+           MOVE "N" TO WS-REJECT-SW.
+           IF TR-EMP-ID = 0
+               MOVE "Y" TO WS-REJECT-SW
+               MOVE "EMP-ID MUST BE NON-ZERO" TO WS-REASON
+           END-IF.
+           IF NOT WS-REJECTED AND TR-NAME = SPACES
+               MOVE "Y" TO WS-REJECT-SW
+               MOVE "NAME MUST NOT BE BLANK" TO WS-REASON
+           END-IF.
+           IF NOT WS-REJECTED AND TR-HOURS = 0
+               MOVE "Y" TO WS-REJECT-SW
+               MOVE "HOURS MUST BE NON-ZERO" TO WS-REASON
+           END-IF.
+           IF NOT WS-REJECTED AND TR-RATE = 0
+               MOVE "Y" TO WS-REJECT-SW
+               MOVE "RATE MUST BE NON-ZERO" TO WS-REASON
+           END-IF.
+
+       CHANGE-EMPLOYEE.
+           MOVE TR-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "EMP-ID NOT FOUND" TO WS-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   IF TR-NAME NOT = SPACES
+                       MOVE TR-NAME TO EMP-NAME
+                   END-IF
+                   IF TR-HOURS NOT = 0
+                       MOVE TR-HOURS TO EMP-HOURS
+                   END-IF
+                   IF TR-RATE NOT = 0
+                       MOVE TR-RATE TO EMP-RATE
+                   END-IF
+                   REWRITE EMPLOYEE-RECORD
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+
+       DELETE-EMPLOYEE.
+           MOVE TR-EMP-ID TO EMP-ID.
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "EMP-ID NOT FOUND" TO WS-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       REJECT-TRANSACTION.
+           MOVE TR-EMP-ID TO EX-EMP-ID.
+           MOVE TR-CODE   TO EX-CODE.
+           MOVE WS-REASON TO EX-REASON.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
