@@ -1,12 +1,13 @@
       ******************************************************************
-      * PAYROLL.COB - In-memory payroll demo.
-      *   Keeps the employee data in WORKING-STORAGE (OCCURS table) so
-      *   students see PERFORM VARYING, IF/ELSE, COMPUTE and classic
-      *   batch-report formatting without having to also debug fixed-
-      *   width file parsing on day 1.
+      * PAYROLL.COB - Weekly payroll batch run.
+      *   Reads employee data from the indexed EMPLOYEE-MASTER file
+      *   (keyed on EMP-ID, same pattern as INVENTORY-ISAM's STOCK-FILE)
+      *   instead of a hardcoded WORKING-STORAGE table, so the roster
+      *   can grow and HR changes don't require a recompile.
       *
-      *   For the file-I/O variant, see the EMPLOYEES.DAT sample and
-      *   extend this program to READ from it — that's a good follow-on.
+      *   If EMPLOYEE.IDX does not yet exist, MAIN-PARA seeds it with
+      *   a starter roster on first run so the demo stays self-
+      *   contained - see LOAD-EMPLOYEES.
       *
       * Compile: cobc -x -o payroll payroll.cob
       * Run:     ./payroll
@@ -14,21 +15,141 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.IDX"
+               ORGANIZATION  IS INDEXED
+               ACCESS MODE   IS SEQUENTIAL
+               RECORD KEY    IS EMP-ID
+               FILE STATUS   IS WS-EMP-STATUS.
+
+           SELECT YTD-MASTER ASSIGN TO "YTD.IDX"
+               ORGANIZATION  IS INDEXED
+               ACCESS MODE   IS RANDOM
+               RECORD KEY    IS YM-EMP-ID
+               FILE STATUS   IS WS-YTD-STATUS.
+
+           SELECT TAX-BRACKET-FILE ASSIGN TO "TAXBRKT.DAT"
+               ORGANIZATION  IS SEQUENTIAL
+               FILE STATUS   IS WS-TAXBRKT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKPT.DAT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CKPT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PAYROLL.RPT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-PRINT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "PAYCTL.DAT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CTL-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CARD-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID     PIC 9(05).
+           05  EMP-NAME   PIC X(20).
+           05  EMP-HOURS  PIC 9(03).
+           05  EMP-RATE   PIC 9(03)V99.
+           05  EMP-DED-COUNT  PIC 9(01).
+           05  EMP-DED-ENTRY OCCURS 5 TIMES INDEXED BY DED-IDX.
+               10  EMP-DED-CODE   PIC X(02).
+               10  EMP-DED-AMT    PIC 9(05)V99.
+
+       FD  YTD-MASTER.
+       01  YTD-RECORD.
+           05  YM-EMP-ID      PIC 9(05).
+           05  YM-YTD-GROSS   PIC 9(08)V99.
+           05  YM-YTD-TAX     PIC 9(08)V99.
+           05  YM-YTD-NET     PIC 9(08)V99.
+
+       FD  TAX-BRACKET-FILE.
+       01  TAX-BRACKET-CARD.
+           05  TBC-THRESHOLD  PIC 9(07)V99.
+           05  TBC-RATE       PIC V999.
 
-       01  EMPLOYEE-TABLE.
-           05  EMP-ENTRY OCCURS 5 TIMES INDEXED BY EMP-IDX.
-               10  EMP-ID     PIC 9(05).
-               10  EMP-NAME   PIC X(20).
-               10  EMP-HOURS  PIC 9(03).
-               10  EMP-RATE   PIC 9(03)V99.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-EMP-ID    PIC 9(05).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  CK-RUNNING-TOTAL  PIC 9(08)V99.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  CK-COUNT          PIC 9(04).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  CK-HASH-TOTAL     PIC 9(10).
 
-       01  WS-GROSS           PIC 9(06)V99.
-       01  WS-TAX             PIC 9(06)V99.
-       01  WS-NET             PIC 9(06)V99.
+       FD  PRINT-FILE.
+       01  PRINT-REC             PIC X(80).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EMP-COUNT     PIC 9(04).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  CTL-TOTAL-NET     PIC 9(08)V99.
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  CTL-HASH-TOTAL    PIC 9(10).
+
+      *    Shared run-time control card, also read by INVENTORY-ISAM.
+      *    PAYROLL only cares about CC-COMPANY-NAME; CC-REORDER-POINT
+      *    rides along for INVENTORY-ISAM's benefit.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD.
+           05  CC-COMPANY-NAME   PIC X(20).
+           05  FILLER            PIC X(01).
+           05  CC-REORDER-POINT  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS      PIC XX    VALUE "00".
+       01  WS-YTD-STATUS      PIC XX    VALUE "00".
+       01  WS-TAXBRKT-STATUS  PIC XX    VALUE "00".
+       01  WS-EOF-SW          PIC X     VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+       01  WS-TAXBRKT-EOF-SW  PIC X     VALUE "N".
+           88  WS-TAXBRKT-EOF           VALUE "Y".
+       01  WS-CKPT-STATUS     PIC XX    VALUE "00".
+       01  WS-CKPT-EOF-SW     PIC X     VALUE "N".
+           88  WS-CKPT-EOF              VALUE "Y".
+       01  WS-CKPT-INTERVAL   PIC 9(03) VALUE 2.
+       01  WS-CKPT-REM        PIC 9(03).
+       01  WS-CKPT-QUOT       PIC 9(04).
+       01  WS-RESTART-SW      PIC X     VALUE "N".
+           88  WS-RESTART-MODE          VALUE "Y".
+       01  WS-RESTART-EMP-ID  PIC 9(05) VALUE 0.
+       01  WS-PRINT-STATUS    PIC XX    VALUE "00".
+       01  WS-CTL-STATUS      PIC XX    VALUE "00".
+       01  WS-HASH-TOTAL      PIC 9(10)   VALUE 0.
+       01  WS-CARD-STATUS     PIC XX    VALUE "00".
+       01  WS-COMPANY-NAME    PIC X(20) VALUE "GETLABS INC.".
+
+       01  WS-GROSS           PIC 9(07)V99.
+       01  WS-TAX             PIC 9(07)V99.
+       01  WS-NET             PIC 9(07)V99.
        01  WS-TOTAL-NET       PIC 9(08)V99 VALUE 0.
        01  WS-COUNT           PIC 9(04)   VALUE 0.
+       01  WS-PRIOR-THRESHOLD PIC 9(07)V99.
+       01  WS-OT-HOURS        PIC 9(03).
+       01  WS-REG-PAY         PIC 9(06)V99.
+       01  WS-OT-PAY          PIC 9(06)V99.
+       01  WS-DED-TOTAL       PIC 9(06)V99.
+
+      *    Graduated withholding brackets, read from TAXBRKT.DAT at
+      *    startup.  TB-THRESHOLD is the upper edge of each bracket;
+      *    income above the last bracket's threshold is taxed at the
+      *    last bracket's rate, so that entry should carry a very
+      *    high threshold.
+       01  TAX-BRACKET-TABLE.
+           05  TAX-BRACKET-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY TB-IDX.
+               10  TB-THRESHOLD  PIC 9(07)V99.
+               10  TB-RATE       PIC V999.
+       01  TAX-BRACKET-COUNT     PIC 9(02) VALUE 0.
 
        01  PRINT-LINE.
            05  FILLER         PIC X(03) VALUE SPACES.
@@ -36,11 +157,13 @@
            05  FILLER         PIC X(02) VALUE SPACES.
            05  PR-NAME        PIC X(20).
            05  FILLER         PIC X(02) VALUE SPACES.
-           05  PR-GROSS       PIC ZZZ,ZZ9.99.
+           05  PR-GROSS       PIC ZZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  PR-TAX         PIC ZZZZ,ZZ9.99.
            05  FILLER         PIC X(02) VALUE SPACES.
-           05  PR-TAX         PIC ZZZ,ZZ9.99.
+           05  PR-DED         PIC ZZZ,ZZ9.99.
            05  FILLER         PIC X(02) VALUE SPACES.
-           05  PR-NET         PIC ZZZ,ZZ9.99.
+           05  PR-NET         PIC ZZZZ,ZZ9.99.
 
        01  PRINT-TOTAL.
            05  FILLER         PIC X(24) VALUE "  TOTAL NET PAYOUT  : ".
@@ -48,66 +171,405 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM LOAD-EMPLOYEES.
+           PERFORM OPEN-CONTROL-CARD.
+           PERFORM OPEN-EMPLOYEE-MASTER.
+           PERFORM OPEN-YTD-MASTER.
+           PERFORM OPEN-TAX-BRACKETS.
+           PERFORM READ-TAX-BRACKETS UNTIL WS-TAXBRKT-EOF.
+           CLOSE TAX-BRACKET-FILE.
+           PERFORM CHECK-FOR-RESTART.
 
-           DISPLAY "================================================".
-           DISPLAY "     WEEKLY PAYROLL REPORT - GETLABS INC.       ".
-           DISPLAY "================================================".
-           DISPLAY "   ID    NAME                    GROSS       "
-                   "TAX         NET".
-           DISPLAY "------------------------------------------------".
+      *    A restart's recovered checkpoint still reflects real,
+      *    already-paid progress - OPEN OUTPUT here would truncate it
+      *    to empty before a single new checkpoint is written, and a
+      *    second abend before the next WRITE-CHECKPOINT would lose it
+      *    entirely, letting the following restart reprocess and
+      *    double-pay everyone.  EXTEND keeps it intact; only a clean
+      *    run with nothing to recover gets a fresh, empty file.
+           IF WS-RESTART-MODE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           PERFORM OPEN-PRINT-FILE.
 
-           PERFORM VARYING EMP-IDX FROM 1 BY 1 UNTIL EMP-IDX > 5
-               PERFORM PROCESS-RECORD
-           END-PERFORM.
+           IF WS-RESTART-MODE
+               MOVE SPACES TO PRINT-REC
+               STRING "  ** RESTARTING AFTER EMP-ID " WS-RESTART-EMP-ID
+                       " - PRIOR LINES ABOVE RETAINED **"
+                   DELIMITED BY SIZE INTO PRINT-REC
+               PERFORM PRINT-REPORT-LINE
+           END-IF.
+
+           MOVE "================================================"
+               TO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
+           MOVE SPACES TO PRINT-REC.
+           STRING "     WEEKLY PAYROLL REPORT - " WS-COMPANY-NAME
+               DELIMITED BY SIZE INTO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
+           MOVE "================================================"
+               TO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
+           MOVE SPACES TO PRINT-REC.
+           STRING "   ID    NAME                    GROSS       "
+                   "TAX         DED         NET"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
+           MOVE "------------------------------------------------"
+               TO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
 
-           DISPLAY "------------------------------------------------".
-           DISPLAY "  EMPLOYEES PROCESSED: " WS-COUNT.
+           PERFORM READ-EMPLOYEE.
+           PERFORM PROCESS-OR-SKIP UNTIL WS-EOF.
+
+           MOVE "------------------------------------------------"
+               TO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
+           MOVE SPACES TO PRINT-REC.
+           STRING "  EMPLOYEES PROCESSED: " WS-COUNT
+               DELIMITED BY SIZE INTO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
            MOVE WS-TOTAL-NET TO PT-TOTAL.
+           MOVE PRINT-TOTAL TO PRINT-REC.
            DISPLAY PRINT-TOTAL.
-           DISPLAY "================================================".
+           WRITE PRINT-REC.
+           MOVE "================================================"
+               TO PRINT-REC.
+           PERFORM PRINT-REPORT-LINE.
+
+           PERFORM WRITE-TRAILER.
+
+      *    Run completed normally - clear the checkpoint file so the
+      *    next run starts fresh instead of skipping everyone.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE PRINT-FILE.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE YTD-MASTER.
            STOP RUN.
 
-       LOAD-EMPLOYEES.
-           MOVE 10001  TO EMP-ID    (1).
-           MOVE "ALICE ANDERSON" TO EMP-NAME  (1).
-           MOVE 40     TO EMP-HOURS (1).
-           MOVE 25.00  TO EMP-RATE  (1).
-
-           MOVE 10002  TO EMP-ID    (2).
-           MOVE "BOB BROWN"      TO EMP-NAME  (2).
-           MOVE 45     TO EMP-HOURS (2).
-           MOVE 18.75  TO EMP-RATE  (2).
-
-           MOVE 10003  TO EMP-ID    (3).
-           MOVE "CAROL CHEN"     TO EMP-NAME  (3).
-           MOVE 50     TO EMP-HOURS (3).
-           MOVE 32.00  TO EMP-RATE  (3).
-
-           MOVE 10004  TO EMP-ID    (4).
-           MOVE "DAVID DIAZ"     TO EMP-NAME  (4).
-           MOVE 38     TO EMP-HOURS (4).
-           MOVE 27.50  TO EMP-RATE  (4).
-
-           MOVE 10005  TO EMP-ID    (5).
-           MOVE "EVE EVANS"      TO EMP-NAME  (5).
-           MOVE 42     TO EMP-HOURS (5).
-           MOVE 21.00  TO EMP-RATE  (5).
+       WRITE-TRAILER.
+      *    Independent control totals a follow-on balancing step can
+      *    compare against a separately-supplied control count, so a
+      *    truncated run or skipped record gets caught instead of
+      *    silently producing a short payroll.
+           OPEN OUTPUT CONTROL-FILE.
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "ERROR opening CONTROL-FILE: " WS-CTL-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-COUNT      TO CTL-EMP-COUNT.
+           MOVE WS-TOTAL-NET  TO CTL-TOTAL-NET.
+           MOVE WS-HASH-TOTAL TO CTL-HASH-TOTAL.
+           WRITE CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
 
-       PROCESS-RECORD.
-           COMPUTE WS-GROSS = EMP-HOURS(EMP-IDX) * EMP-RATE(EMP-IDX).
-           IF WS-GROSS > 500.00
-               COMPUTE WS-TAX = WS-GROSS * 0.25
+       OPEN-PRINT-FILE.
+      *    On a restart, earlier lines already written to PAYROLL.RPT
+      *    by the abended run must survive - EXTEND keeps them so the
+      *    retained report still lists every employee the trailer's
+      *    CTL-EMP-COUNT counts, not just this invocation's share.
+           IF WS-RESTART-MODE
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "ERROR opening PRINT-FILE: " WS-PRINT-STATUS
+               STOP RUN
+           END-IF.
+
+       PRINT-REPORT-LINE.
+           DISPLAY PRINT-REC.
+           WRITE PRINT-REC.
+
+       OPEN-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-CARD-STATUS = "35"
+               PERFORM LOAD-CONTROL-CARD
+               OPEN INPUT CONTROL-CARD-FILE
+           END-IF.
+           IF WS-CARD-STATUS NOT = "00"
+               DISPLAY "ERROR opening CONTROL-CARD-FILE: "
+                       WS-CARD-STATUS
+               STOP RUN
+           END-IF.
+           READ CONTROL-CARD-FILE.
+           IF WS-CARD-STATUS = "00"
+               MOVE CC-COMPANY-NAME TO WS-COMPANY-NAME
+           END-IF.
+           CLOSE CONTROL-CARD-FILE.
+
+       LOAD-CONTROL-CARD.
+      *    One-time seed of CONTROL.DAT with the run-time constants
+      *    PAYROLL and INVENTORY-ISAM both read at startup.  Change
+      *    the company name or reorder point on disk, not here, to
+      *    retune either program without a recompile.
+           OPEN OUTPUT CONTROL-CARD-FILE.
+           MOVE "GETLABS INC."  TO CC-COMPANY-NAME.
+           MOVE 20              TO CC-REORDER-POINT.
+           WRITE CONTROL-CARD.
+           CLOSE CONTROL-CARD-FILE.
+
+       OPEN-EMPLOYEE-MASTER.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-EMP-STATUS = "35"
+               CLOSE EMPLOYEE-MASTER
+               PERFORM LOAD-EMPLOYEES
+               OPEN INPUT EMPLOYEE-MASTER
+           END-IF.
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERROR opening EMPLOYEE-MASTER: " WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+
+       OPEN-YTD-MASTER.
+      *    YTD-MASTER carries accumulated gross/tax/net per employee
+      *    across runs, so it is opened I-O and, if absent, created
+      *    empty rather than seeded - there is no YTD history to seed.
+           OPEN I-O YTD-MASTER.
+           IF WS-YTD-STATUS = "35"
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+           IF WS-YTD-STATUS NOT = "00"
+               DISPLAY "ERROR opening YTD-MASTER: " WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+
+       OPEN-TAX-BRACKETS.
+           OPEN INPUT TAX-BRACKET-FILE.
+           IF WS-TAXBRKT-STATUS = "35"
+               CLOSE TAX-BRACKET-FILE
+               PERFORM LOAD-TAX-BRACKETS
+               OPEN INPUT TAX-BRACKET-FILE
+           END-IF.
+           IF WS-TAXBRKT-STATUS NOT = "00"
+               DISPLAY "ERROR opening TAX-BRACKET-FILE: "
+                       WS-TAXBRKT-STATUS
+               STOP RUN
+           END-IF.
+
+       LOAD-TAX-BRACKETS.
+      *    One-time seed of TAXBRKT.DAT with a starter set of
+      *    graduated brackets.  Change the rates/thresholds on disk,
+      *    not here, to retune withholding.
+           OPEN OUTPUT TAX-BRACKET-FILE.
+           MOVE 200.00    TO TBC-THRESHOLD.
+           MOVE .100      TO TBC-RATE.
+           WRITE TAX-BRACKET-CARD.
+           MOVE 500.00    TO TBC-THRESHOLD.
+           MOVE .150      TO TBC-RATE.
+           WRITE TAX-BRACKET-CARD.
+           MOVE 1000.00   TO TBC-THRESHOLD.
+           MOVE .250      TO TBC-RATE.
+           WRITE TAX-BRACKET-CARD.
+           MOVE 9999999.99 TO TBC-THRESHOLD.
+           MOVE .300      TO TBC-RATE.
+           WRITE TAX-BRACKET-CARD.
+           CLOSE TAX-BRACKET-FILE.
+
+       READ-TAX-BRACKETS.
+           READ TAX-BRACKET-FILE
+               AT END
+                   MOVE "Y" TO WS-TAXBRKT-EOF-SW
+           NOT AT END
+                   ADD 1 TO TAX-BRACKET-COUNT
+                   MOVE TBC-THRESHOLD
+                       TO TB-THRESHOLD (TAX-BRACKET-COUNT)
+                   MOVE TBC-RATE
+                       TO TB-RATE (TAX-BRACKET-COUNT)
+           END-READ.
+
+       CHECK-FOR-RESTART.
+      *    If a checkpoint from an earlier, abended run is on disk,
+      *    pick up the last EMP-ID processed and the running total so
+      *    the restart skips already-paid employees instead of
+      *    double-paying them.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM READ-CHECKPOINT UNTIL WS-CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-MODE
+                   DISPLAY "RESTARTING AFTER EMP-ID " WS-RESTART-EMP-ID
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CKPT-EOF-SW
+               NOT AT END
+                   MOVE "Y" TO WS-RESTART-SW
+                   MOVE CK-LAST-EMP-ID   TO WS-RESTART-EMP-ID
+                   MOVE CK-RUNNING-TOTAL TO WS-TOTAL-NET
+                   MOVE CK-COUNT         TO WS-COUNT
+                   MOVE CK-HASH-TOTAL    TO WS-HASH-TOTAL
+           END-READ.
+
+       PROCESS-OR-SKIP.
+           IF WS-RESTART-MODE AND EMP-ID NOT > WS-RESTART-EMP-ID
+               PERFORM READ-EMPLOYEE
            ELSE
-               COMPUTE WS-TAX = WS-GROSS * 0.15
+               PERFORM PROCESS-RECORD
            END-IF.
-           COMPUTE WS-NET = WS-GROSS - WS-TAX.
+
+       WRITE-CHECKPOINT.
+           MOVE EMP-ID       TO CK-LAST-EMP-ID.
+           MOVE WS-TOTAL-NET TO CK-RUNNING-TOTAL.
+           MOVE WS-COUNT     TO CK-COUNT.
+           MOVE WS-HASH-TOTAL TO CK-HASH-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+
+       LOAD-EMPLOYEES.
+      *    One-time seed of EMPLOYEE.IDX so the demo runs standalone
+      *    the first time through.  Ongoing maintenance belongs to
+      *    EMPLOYEE-MAINT, not here.
+           OPEN OUTPUT EMPLOYEE-MASTER.
+
+           MOVE 10001  TO EMP-ID.
+           MOVE "ALICE ANDERSON" TO EMP-NAME.
+           MOVE 40     TO EMP-HOURS.
+           MOVE 25.00  TO EMP-RATE.
+           MOVE 2      TO EMP-DED-COUNT.
+           MOVE "HB"     TO EMP-DED-CODE (1).
+           MOVE 25.00    TO EMP-DED-AMT  (1).
+           MOVE "4K"     TO EMP-DED-CODE (2).
+           MOVE 50.00    TO EMP-DED-AMT  (2).
+           WRITE EMPLOYEE-RECORD.
+
+           MOVE 10002  TO EMP-ID.
+           MOVE "BOB BROWN"      TO EMP-NAME.
+           MOVE 45     TO EMP-HOURS.
+           MOVE 18.75  TO EMP-RATE.
+           MOVE 1      TO EMP-DED-COUNT.
+           MOVE "HB"     TO EMP-DED-CODE (1).
+           MOVE 30.00    TO EMP-DED-AMT  (1).
+           WRITE EMPLOYEE-RECORD.
+
+           MOVE 10003  TO EMP-ID.
+           MOVE "CAROL CHEN"     TO EMP-NAME.
+           MOVE 50     TO EMP-HOURS.
+           MOVE 32.00  TO EMP-RATE.
+           MOVE 2      TO EMP-DED-COUNT.
+           MOVE "4K"     TO EMP-DED-CODE (1).
+           MOVE 75.00    TO EMP-DED-AMT  (1).
+           MOVE "GA"     TO EMP-DED-CODE (2).
+           MOVE 40.00    TO EMP-DED-AMT  (2).
+           WRITE EMPLOYEE-RECORD.
+
+           MOVE 10004  TO EMP-ID.
+           MOVE "DAVID DIAZ"     TO EMP-NAME.
+           MOVE 38     TO EMP-HOURS.
+           MOVE 27.50  TO EMP-RATE.
+           MOVE 0      TO EMP-DED-COUNT.
+           WRITE EMPLOYEE-RECORD.
+
+           MOVE 10005  TO EMP-ID.
+           MOVE "EVE EVANS"      TO EMP-NAME.
+           MOVE 42     TO EMP-HOURS.
+           MOVE 21.00  TO EMP-RATE.
+           MOVE 1      TO EMP-DED-COUNT.
+           MOVE "HB"     TO EMP-DED-CODE (1).
+           MOVE 20.00    TO EMP-DED-AMT  (1).
+           WRITE EMPLOYEE-RECORD.
+
+           CLOSE EMPLOYEE-MASTER.
+
+       READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       PROCESS-RECORD.
+           PERFORM COMPUTE-GROSS.
+           PERFORM COMPUTE-TAX.
+           PERFORM APPLY-DEDUCTIONS.
+           COMPUTE WS-NET = WS-GROSS - WS-TAX - WS-DED-TOTAL.
            ADD WS-NET TO WS-TOTAL-NET.
            ADD 1       TO WS-COUNT.
+           ADD EMP-ID  TO WS-HASH-TOTAL.
+
+           DIVIDE WS-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
 
-           MOVE EMP-ID   (EMP-IDX) TO PR-ID.
-           MOVE EMP-NAME (EMP-IDX) TO PR-NAME.
-           MOVE WS-GROSS           TO PR-GROSS.
-           MOVE WS-TAX             TO PR-TAX.
-           MOVE WS-NET             TO PR-NET.
+           MOVE EMP-ID   TO PR-ID.
+           MOVE EMP-NAME TO PR-NAME.
+           MOVE WS-GROSS    TO PR-GROSS.
+           MOVE WS-TAX      TO PR-TAX.
+           MOVE WS-DED-TOTAL TO PR-DED.
+           MOVE WS-NET      TO PR-NET.
            DISPLAY PRINT-LINE.
+           MOVE PRINT-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+
+           PERFORM UPDATE-YTD.
+           PERFORM READ-EMPLOYEE.
+
+       COMPUTE-GROSS.
+      *    Hours beyond 40 in the week are paid at 1.5x EMP-RATE.
+           IF EMP-HOURS > 40
+               COMPUTE WS-OT-HOURS = EMP-HOURS - 40
+               COMPUTE WS-REG-PAY  = 40 * EMP-RATE
+               COMPUTE WS-OT-PAY   = WS-OT-HOURS * EMP-RATE * 1.5
+               COMPUTE WS-GROSS    = WS-REG-PAY + WS-OT-PAY
+           ELSE
+               MOVE 0 TO WS-OT-HOURS
+               COMPUTE WS-GROSS = EMP-HOURS * EMP-RATE
+           END-IF.
+
+       COMPUTE-TAX.
+      *    Walk the graduated bracket table, taxing each slice of
+      *    gross pay at its own bracket's rate rather than applying
+      *    one flat rate to the whole amount.
+           MOVE 0 TO WS-TAX.
+           MOVE 0 TO WS-PRIOR-THRESHOLD.
+           PERFORM VARYING TB-IDX FROM 1 BY 1
+                   UNTIL TB-IDX > TAX-BRACKET-COUNT
+               IF WS-GROSS > TB-THRESHOLD (TB-IDX)
+                   COMPUTE WS-TAX = WS-TAX +
+                       (TB-THRESHOLD (TB-IDX) - WS-PRIOR-THRESHOLD)
+                       * TB-RATE (TB-IDX)
+                   END-COMPUTE
+                   MOVE TB-THRESHOLD (TB-IDX) TO WS-PRIOR-THRESHOLD
+               ELSE
+                   COMPUTE WS-TAX = WS-TAX +
+                       (WS-GROSS - WS-PRIOR-THRESHOLD)
+                       * TB-RATE (TB-IDX)
+                   END-COMPUTE
+                   MOVE WS-GROSS TO WS-PRIOR-THRESHOLD
+               END-IF
+           END-PERFORM.
+
+       APPLY-DEDUCTIONS.
+      *    EMP-DED-ENTRY carries post-tax deductions (health benefits,
+      *    401k, garnishments, etc. - see EMP-DED-CODE) applied after
+      *    tax to get a real net pay.
+           MOVE 0 TO WS-DED-TOTAL.
+           PERFORM VARYING DED-IDX FROM 1 BY 1
+                   UNTIL DED-IDX > EMP-DED-COUNT
+               ADD EMP-DED-AMT (DED-IDX) TO WS-DED-TOTAL
+           END-PERFORM.
+
+       UPDATE-YTD.
+           MOVE EMP-ID TO YM-EMP-ID.
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE WS-GROSS TO YM-YTD-GROSS
+                   MOVE WS-TAX   TO YM-YTD-TAX
+                   MOVE WS-NET   TO YM-YTD-NET
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-GROSS TO YM-YTD-GROSS
+                   ADD WS-TAX   TO YM-YTD-TAX
+                   ADD WS-NET   TO YM-YTD-NET
+                   REWRITE YTD-RECORD
+           END-READ.
