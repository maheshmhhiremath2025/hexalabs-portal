@@ -3,6 +3,11 @@
       *   Simulates VSAM/ISAM by using an indexed file with SKU as the
       *   primary key. Shows WRITE, READ (random), and REWRITE.
       *
+      *   Every WRITE/REWRITE against STOCK-FILE is mirrored to
+      *   AUDIT-LOG (SKU, before/after qty, operation, timestamp) so
+      *   stock discrepancies can be reconciled after the fact - see
+      *   LOG-AUDIT.
+      *
       * Compile: cobc -x -o inventory inventory-isam.cob
       * Run:     ./inventory
       ******************************************************************
@@ -18,6 +23,24 @@
                RECORD KEY    IS SK-SKU
                FILE STATUS   IS WS-STATUS.
 
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCEPT.RPT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-EXCEPT-STATUS.
+
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODUCT.IDX"
+               ORGANIZATION  IS INDEXED
+               ACCESS MODE   IS RANDOM
+               RECORD KEY    IS PM-SKU
+               FILE STATUS   IS WS-PROD-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-CARD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STOCK-FILE.
@@ -26,54 +49,336 @@
            05  SK-DESC         PIC X(30).
            05  SK-QTY          PIC 9(05).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05  AL-TIMESTAMP    PIC X(14).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  AL-SKU          PIC X(08).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  AL-OPERATION    PIC X(07).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  AL-OLD-QTY      PIC 9(05).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  AL-NEW-QTY      PIC 9(05).
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RECORD.
+           05  EX-SKU          PIC X(08).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  EX-REASON       PIC X(30).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  EX-QTY          PIC S9(06).
+
+       FD  PRODUCT-MASTER.
+       01  PRODUCT-RECORD.
+           05  PM-SKU          PIC X(08).
+           05  PM-DESC         PIC X(30).
+
+      *    Shared run-time control card, also read by PAYROLL.
+      *    INVENTORY-ISAM only cares about CC-REORDER-POINT;
+      *    CC-COMPANY-NAME rides along for PAYROLL's benefit.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD.
+           05  CC-COMPANY-NAME   PIC X(20).
+           05  FILLER            PIC X(01).
+           05  CC-REORDER-POINT  PIC 9(05).
+
        WORKING-STORAGE SECTION.
        01  WS-STATUS           PIC XX    VALUE "00".
+       01  WS-AUDIT-STATUS     PIC XX    VALUE "00".
+       01  WS-EXCEPT-STATUS    PIC XX    VALUE "00".
+       01  WS-PROD-STATUS      PIC XX    VALUE "00".
+       01  WS-CARD-STATUS      PIC XX    VALUE "00".
        01  WS-COUNT            PIC 9(04) VALUE 0.
+       01  WS-CURRENT-DATE     PIC 9(08).
+       01  WS-CURRENT-TIME     PIC 9(08).
+       01  WS-NEW-QTY          PIC S9(06).
+       01  WS-REORDER-POINT    PIC 9(05) VALUE 20.
+       01  WS-REJECT-SW        PIC X     VALUE "N".
+           88  WS-REJECTED               VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "=== INVENTORY-ISAM DEMO ===".
 
+           PERFORM OPEN-CONTROL-CARD.
+
            OPEN OUTPUT STOCK-FILE.
            IF WS-STATUS NOT = "00"
-               DISPLAY "ERROR opening output: " WS-STATUS
+               PERFORM CHECK-STOCK-STATUS
                STOP RUN
            END-IF.
 
+           OPEN OUTPUT AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR opening AUDIT-LOG: " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-RPT.
+           IF WS-EXCEPT-STATUS NOT = "00"
+               DISPLAY "ERROR opening EXCEPTION-RPT: " WS-EXCEPT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM OPEN-PRODUCT-MASTER.
+
            PERFORM LOAD-STOCK.
            CLOSE STOCK-FILE.
+           CLOSE PRODUCT-MASTER.
 
            OPEN I-O STOCK-FILE.
+           IF WS-STATUS NOT = "00"
+               PERFORM CHECK-STOCK-STATUS
+               STOP RUN
+           END-IF.
            MOVE "SKU00002" TO SK-SKU.
            READ STOCK-FILE.
            IF WS-STATUS = "00"
                DISPLAY "Before: " STOCK-RECORD
-               ADD 100 TO SK-QTY
-               REWRITE STOCK-RECORD
-               DISPLAY "After : " STOCK-RECORD
+               COMPUTE WS-NEW-QTY = SK-QTY + 100
+               PERFORM VALIDATE-STOCK-UPDATE
+               IF WS-REJECTED
+                   DISPLAY "REWRITE rejected for " SK-SKU
+               ELSE
+                   MOVE SK-QTY TO AL-OLD-QTY
+                   ADD 100 TO SK-QTY
+                   REWRITE STOCK-RECORD
+                   IF WS-STATUS NOT = "00"
+                       PERFORM CHECK-STOCK-STATUS
+                   ELSE
+                       MOVE SK-QTY TO AL-NEW-QTY
+                       MOVE "REWRITE" TO AL-OPERATION
+                       PERFORM LOG-AUDIT
+                       DISPLAY "After : " STOCK-RECORD
+                   END-IF
+               END-IF
            ELSE
-               DISPLAY "Key not found, status=" WS-STATUS
+               PERFORM CHECK-STOCK-STATUS
            END-IF.
+
+      *    SKU00001 50 -> 15 drives it below WS-REORDER-POINT (20) -
+      *    flagged to EXCEPT.RPT but still applied.
+           MOVE "SKU00001" TO SK-SKU.
+           READ STOCK-FILE.
+           IF WS-STATUS = "00"
+               DISPLAY "Before: " STOCK-RECORD
+               COMPUTE WS-NEW-QTY = SK-QTY - 35
+               PERFORM VALIDATE-STOCK-UPDATE
+               IF WS-REJECTED
+                   DISPLAY "REWRITE rejected for " SK-SKU
+               ELSE
+                   MOVE SK-QTY TO AL-OLD-QTY
+                   SUBTRACT 35 FROM SK-QTY
+                   REWRITE STOCK-RECORD
+                   IF WS-STATUS NOT = "00"
+                       PERFORM CHECK-STOCK-STATUS
+                   ELSE
+                       MOVE SK-QTY TO AL-NEW-QTY
+                       MOVE "REWRITE" TO AL-OPERATION
+                       PERFORM LOG-AUDIT
+                       DISPLAY "After : " STOCK-RECORD
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM CHECK-STOCK-STATUS
+           END-IF.
+
+      *    SKU00003 75 - 100 would go negative - rejected outright,
+      *    SK-QTY is left unchanged.
+           MOVE "SKU00003" TO SK-SKU.
+           READ STOCK-FILE.
+           IF WS-STATUS = "00"
+               DISPLAY "Before: " STOCK-RECORD
+               COMPUTE WS-NEW-QTY = SK-QTY - 100
+               PERFORM VALIDATE-STOCK-UPDATE
+               IF WS-REJECTED
+                   DISPLAY "REWRITE rejected for " SK-SKU
+               ELSE
+                   MOVE SK-QTY TO AL-OLD-QTY
+                   SUBTRACT 100 FROM SK-QTY
+                   REWRITE STOCK-RECORD
+                   IF WS-STATUS NOT = "00"
+                       PERFORM CHECK-STOCK-STATUS
+                   ELSE
+                       MOVE SK-QTY TO AL-NEW-QTY
+                       MOVE "REWRITE" TO AL-OPERATION
+                       PERFORM LOG-AUDIT
+                       DISPLAY "After : " STOCK-RECORD
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM CHECK-STOCK-STATUS
+           END-IF.
+
            CLOSE STOCK-FILE.
+           CLOSE AUDIT-LOG.
+           CLOSE EXCEPTION-RPT.
 
            DISPLAY "DONE. Records loaded=" WS-COUNT.
            STOP RUN.
 
+       OPEN-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-CARD-STATUS = "35"
+               PERFORM LOAD-CONTROL-CARD
+               OPEN INPUT CONTROL-CARD-FILE
+           END-IF.
+           IF WS-CARD-STATUS NOT = "00"
+               DISPLAY "ERROR opening CONTROL-CARD-FILE: "
+                       WS-CARD-STATUS
+               STOP RUN
+           END-IF.
+           READ CONTROL-CARD-FILE.
+           IF WS-CARD-STATUS = "00"
+               MOVE CC-REORDER-POINT TO WS-REORDER-POINT
+           END-IF.
+           CLOSE CONTROL-CARD-FILE.
+
+       LOAD-CONTROL-CARD.
+      *    One-time seed of CONTROL.DAT with the run-time constants
+      *    PAYROLL and INVENTORY-ISAM both read at startup.  Change
+      *    the company name or reorder point on disk, not here, to
+      *    retune either program without a recompile.
+           OPEN OUTPUT CONTROL-CARD-FILE.
+           MOVE "GETLABS INC."  TO CC-COMPANY-NAME.
+           MOVE 20              TO CC-REORDER-POINT.
+           WRITE CONTROL-CARD.
+           CLOSE CONTROL-CARD-FILE.
+
+       OPEN-PRODUCT-MASTER.
+           OPEN INPUT PRODUCT-MASTER.
+           IF WS-PROD-STATUS = "35"
+               CLOSE PRODUCT-MASTER
+               PERFORM LOAD-PRODUCTS
+               OPEN INPUT PRODUCT-MASTER
+           END-IF.
+           IF WS-PROD-STATUS NOT = "00"
+               DISPLAY "ERROR opening PRODUCT-MASTER: " WS-PROD-STATUS
+               STOP RUN
+           END-IF.
+
+       LOAD-PRODUCTS.
+      *    One-time seed of PRODUCT.IDX with the approved product
+      *    catalogue.  STOCK-FILE writes for a SKU not listed here
+      *    are rejected - see VALIDATE-SKU.
+           OPEN OUTPUT PRODUCT-MASTER.
+           MOVE "SKU00001" TO PM-SKU.
+           MOVE "WIDGET"   TO PM-DESC.
+           WRITE PRODUCT-RECORD.
+           MOVE "SKU00002" TO PM-SKU.
+           MOVE "SPROCKET" TO PM-DESC.
+           WRITE PRODUCT-RECORD.
+           MOVE "SKU00003" TO PM-SKU.
+           MOVE "FLANGE"   TO PM-DESC.
+           WRITE PRODUCT-RECORD.
+           CLOSE PRODUCT-MASTER.
+
+       VALIDATE-SKU.
+           MOVE SK-SKU TO PM-SKU.
+           MOVE "N" TO WS-REJECT-SW.
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   MOVE "Y" TO WS-REJECT-SW
+           END-READ.
+
        LOAD-STOCK.
            MOVE "SKU00001"       TO SK-SKU.
            MOVE "WIDGET"         TO SK-DESC.
            MOVE 50               TO SK-QTY.
-           WRITE STOCK-RECORD.
-           ADD 1 TO WS-COUNT.
+           PERFORM WRITE-STOCK-RECORD.
 
            MOVE "SKU00002"       TO SK-SKU.
            MOVE "SPROCKET"       TO SK-DESC.
            MOVE 120              TO SK-QTY.
-           WRITE STOCK-RECORD.
-           ADD 1 TO WS-COUNT.
+           PERFORM WRITE-STOCK-RECORD.
 
            MOVE "SKU00003"       TO SK-SKU.
            MOVE "FLANGE"         TO SK-DESC.
            MOVE 75               TO SK-QTY.
-           WRITE STOCK-RECORD.
-           ADD 1 TO WS-COUNT.
+           PERFORM WRITE-STOCK-RECORD.
+
+      *    Not in PRODUCT.IDX - demonstrates the rejection path.
+           MOVE "SKU00099"       TO SK-SKU.
+           MOVE "GIZMO"          TO SK-DESC.
+           MOVE 10               TO SK-QTY.
+           PERFORM WRITE-STOCK-RECORD.
+
+       WRITE-STOCK-RECORD.
+           PERFORM VALIDATE-SKU.
+           IF WS-REJECTED
+               MOVE SK-SKU     TO EX-SKU
+               MOVE "SKU NOT IN PRODUCT MASTER" TO EX-REASON
+               MOVE SK-QTY     TO EX-QTY
+               WRITE EXCEPTION-RECORD
+           ELSE
+               WRITE STOCK-RECORD
+               IF WS-STATUS NOT = "00"
+                   PERFORM CHECK-STOCK-STATUS
+               ELSE
+                   ADD 1 TO WS-COUNT
+                   MOVE 0 TO AL-OLD-QTY
+                   MOVE SK-QTY TO AL-NEW-QTY
+                   MOVE "WRITE"   TO AL-OPERATION
+                   PERFORM LOG-AUDIT
+               END-IF
+           END-IF.
+
+       VALIDATE-STOCK-UPDATE.
+      *    Reject updates that would drive the quantity negative and
+      *    flag (without rejecting) any SKU dropping below the
+      *    reorder point.  Both kinds of exception go to EXCEPT.RPT.
+           MOVE "N" TO WS-REJECT-SW.
+           IF WS-NEW-QTY < 0
+               MOVE "Y" TO WS-REJECT-SW
+               MOVE "NEGATIVE QTY REJECTED" TO EX-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+           IF NOT WS-REJECTED AND WS-NEW-QTY < WS-REORDER-POINT
+               MOVE "BELOW REORDER POINT" TO EX-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE SK-SKU     TO EX-SKU.
+           MOVE WS-NEW-QTY TO EX-QTY.
+           WRITE EXCEPTION-RECORD.
+
+       CHECK-STOCK-STATUS.
+      *    Distinct message per GnuCOBOL file-status code against
+      *    STOCK-FILE, so an operator can tell at a glance whether a
+      *    bad run is a missing file, a bad key, or something else -
+      *    instead of one generic "error" line for every case.
+           EVALUATE WS-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "22"
+                   PERFORM STOCK-STATUS-DUP-KEY
+               WHEN "23"
+                   PERFORM STOCK-STATUS-NOT-FOUND
+               WHEN "35"
+                   PERFORM STOCK-STATUS-FILE-MISSING
+               WHEN OTHER
+                   PERFORM STOCK-STATUS-UNEXPECTED
+           END-EVALUATE.
+
+       STOCK-STATUS-DUP-KEY.
+           DISPLAY "STOCK-FILE: DUPLICATE KEY - SKU ALREADY ON FILE: "
+                   SK-SKU.
+
+       STOCK-STATUS-NOT-FOUND.
+           DISPLAY "STOCK-FILE: RECORD NOT FOUND FOR SKU: " SK-SKU.
+
+       STOCK-STATUS-FILE-MISSING.
+           DISPLAY "STOCK-FILE: FILE NOT FOUND - STOCK.IDX MISSING".
+
+       STOCK-STATUS-UNEXPECTED.
+           DISPLAY "STOCK-FILE: UNEXPECTED FILE STATUS " WS-STATUS.
+
+       LOG-AUDIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE SK-SKU TO AL-SKU.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+               DELIMITED BY SIZE INTO AL-TIMESTAMP.
+           WRITE AUDIT-RECORD.
